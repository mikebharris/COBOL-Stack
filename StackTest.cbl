@@ -7,37 +7,106 @@ environment division.
 
 data division.
 working-storage section.
-01 Item pic x(10) value spaces.
-01 Result pic x(10) value spaces.
+01 Item pic x(30) value spaces.
+01 Result pic x(30) value spaces.
+01 Stack-Status pic x(2) value spaces.
+01 Fill-Counter pic 99 value zero.
+01 Stack-Id pic x(8) value "MAIN".
+01 Other-Stack-Id pic x(8) value "OTHER".
+01 Fresh-Stack-Id pic x(8) value "FRESH".
 
 procedure division.
+    call "Stack" using by content "Restore", by reference Result, by reference Stack-Status, by content Fresh-Stack-Id
+    call "AssertEquals" using Stack-Status, "00", "Restore before any Checkpoint has ever run does not abort"
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Fresh-Stack-Id
+    call "AssertEquals" using Stack-Status, "10", "Restore before any Checkpoint leaves the pool empty"
+
     move "hello" to Item
-    call "Stack" using by content "Push", by content Item
+    call "Stack" using by content "Push", by content Item, by reference Stack-Status, by content Stack-Id
     move "hola" to Item
-    call "Stack" using by content "Push", by content Item
+    call "Stack" using by content "Push", by content Item, by reference Stack-Status, by content Stack-Id
     move "bonjour" to Item
-    call "Stack" using by content "Push", by content Item
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Push", by content Item, by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "bonjour", "Returned 3rd value put on stack"
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "hola", "Returned 2nd value put on stack"
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "hello", "Returned 1st value put on stack"
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, " ", "Read past end of stack returns spaces"
+    call "AssertEquals" using Stack-Status, "10", "Pop past end of stack reports status 10"
 
     move 35 to Item
-    call "Stack" using by content "Push", by content Item
-    call "Stack" using by content "Push", by content "hola"
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Push", by content Item, by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Push", by content "hola", by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "hola", "Returned 2nd new value put on stack"
-    call "Stack" using by content "Pop", by reference Result
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, Item, "Returned 1st new numeric value put on stack"
 
-    call "Stack" using by content "Push", by content "hello"
-    call "Stack" using by content "Peek", by reference Result
+    call "Stack" using by content "Push", by content "hello", by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Peek", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "hello", "Peeked value put on stack"
-    call "Stack" using by content "Peek", by reference Result
+    call "Stack" using by content "Peek", by reference Result, by reference Stack-Status, by content Stack-Id
     call "AssertEquals" using Result, "hello", "Peeked value returned again"
+    call "AssertEquals" using Stack-Status, "00", "Peek on a non-empty stack reports status 00"
+
+    move 1 to Fill-Counter
+    perform FillStackToCapacity thru EndFillStackToCapacity
+        until Fill-Counter > 50
+    call "Stack" using by content "Push", by content "overflow", by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Stack-Status, "20", "Push past stack capacity reports status 20"
+
+    call "Stack" using by content "Push", by content "separate", by reference Stack-Status, by content Other-Stack-Id
+    call "AssertEquals" using Stack-Status, "00", "A different Stack-Id has its own headroom"
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Other-Stack-Id
+    call "AssertEquals" using Result, "separate", "A named stack keeps its own items separate from MAIN"
+
+    call "Stack" using by content "Checkpoint", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "filler", "Top of MAIN before restore is the last filler pushed"
+    call "Stack" using by content "Restore", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "filler", "Restore puts the checkpointed top item back on MAIN"
+
+    call "Stack" using by content "Push", by content "ORDER0012345-SUFFIXABC",
+        by reference Stack-Status, by content Other-Stack-Id
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Other-Stack-Id
+    call "AssertEquals" using Result, "ORDER0012345-SUFFIXABC",
+        "A composite key longer than 20 characters is not truncated"
+
+    call "Stack" using by content "Size", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "49", "Size reports the current depth without altering the stack"
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "filler", "Size did not pop anything off the stack"
+
+    call "Stack" using by content "Clear", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Size", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "00", "Clear resets the stack depth to zero"
+    call "Stack" using by content "Pop", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Stack-Status, "10", "A cleared stack reports empty on the next Pop"
+
+    call "Stack" using by content "Push", by content "bottom", by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Push", by content "middle", by reference Stack-Status, by content Stack-Id
+    call "Stack" using by content "Push", by content "top", by reference Stack-Status, by content Stack-Id
+    move 1 to Item
+    call "Stack" using by content "Browse", by reference Item, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Item, "top", "Browse position 1 returns the same item Peek would"
+    move 3 to Item
+    call "Stack" using by content "Browse", by reference Item, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Item, "bottom", "Browse position 3 returns the bottom item"
+    call "AssertEquals" using Stack-Status, "00", "Browse within range reports status 00"
+    move 4 to Item
+    call "Stack" using by content "Browse", by reference Item, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Item, " ", "Browse past the bottom of the stack returns spaces"
+    call "AssertEquals" using Stack-Status, "10", "Browse past the bottom of the stack reports status 10"
+    call "Stack" using by content "Size", by reference Result, by reference Stack-Status, by content Stack-Id
+    call "AssertEquals" using Result, "03", "Browse does not alter the stack depth"
 
 stop run.
+
+FillStackToCapacity.
+    call "Stack" using by content "Push", by content "filler", by reference Stack-Status, by content Stack-Id
+    add 1 to Fill-Counter.
+EndFillStackToCapacity.
