@@ -0,0 +1,79 @@
+identification division.
+program-id. QueueTest.
+
+*> A simple queue in COBOL
+
+environment division.
+
+data division.
+working-storage section.
+01 Item pic x(30) value spaces.
+01 Result pic x(30) value spaces.
+01 Queue-Status pic x(2) value spaces.
+01 Fill-Counter pic 99 value zero.
+01 Queue-Id pic x(8) value "MAIN".
+01 Other-Queue-Id pic x(8) value "OTHER".
+
+procedure division.
+    move "hello" to Item
+    call "Queue" using by content "Enqueue", by content Item, by reference Queue-Status, by content Queue-Id
+    move "hola" to Item
+    call "Queue" using by content "Enqueue", by content Item, by reference Queue-Status, by content Queue-Id
+    move "bonjour" to Item
+    call "Queue" using by content "Enqueue", by content Item, by reference Queue-Status, by content Queue-Id
+
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "hello", "Returned 1st value put on queue"
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "hola", "Returned 2nd value put on queue"
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "bonjour", "Returned 3rd value put on queue"
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, " ", "Read past end of queue returns spaces"
+    call "AssertEquals" using Queue-Status, "10", "Dequeue past end of queue reports status 10"
+
+    call "Queue" using by content "Enqueue", by content "hello", by reference Queue-Status, by content Queue-Id
+    call "Queue" using by content "Peek", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "hello", "Peeked value put on queue"
+    call "Queue" using by content "Peek", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "hello", "Peeked value returned again"
+    call "AssertEquals" using Queue-Status, "00", "Peek on a non-empty queue reports status 00"
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "hello", "Peek did not remove the item from the queue"
+
+    move 1 to Fill-Counter
+    perform FillQueueToCapacity thru EndFillQueueToCapacity
+        until Fill-Counter > 50
+    call "Queue" using by content "Enqueue", by content "overflow", by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Queue-Status, "20", "Enqueue past queue capacity reports status 20"
+
+    call "Queue" using by content "Enqueue", by content "separate", by reference Queue-Status, by content Other-Queue-Id
+    call "AssertEquals" using Queue-Status, "00", "A different Queue-Id has its own headroom"
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Other-Queue-Id
+    call "AssertEquals" using Result, "separate", "A named queue keeps its own items separate from MAIN"
+
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "filler", "Draining MAIN returns items in FIFO order starting with the first filler"
+
+    perform DrainRemainderOfQueue thru EndDrainRemainderOfQueue
+        varying Fill-Counter from 2 by 1
+        until Fill-Counter > 50
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Queue-Status, "10", "MAIN reports empty once every filler has been drained"
+
+    call "Queue" using by content "Enqueue", by content "wrapped",
+        by reference Queue-Status, by content Queue-Id
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id
+    call "AssertEquals" using Result, "wrapped",
+        "The circular buffer keeps working once it has wrapped round past slot 50"
+
+stop run.
+
+FillQueueToCapacity.
+    call "Queue" using by content "Enqueue", by content "filler", by reference Queue-Status, by content Queue-Id
+    add 1 to Fill-Counter.
+EndFillQueueToCapacity.
+
+DrainRemainderOfQueue.
+    call "Queue" using by content "Dequeue", by reference Result, by reference Queue-Status, by content Queue-Id.
+EndDrainRemainderOfQueue.
