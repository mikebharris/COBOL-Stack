@@ -0,0 +1,58 @@
+identification division.
+program-id. StackInquiry.
+
+*> A small interactive transaction for operations to browse the
+*> contents of a named stack without popping anything off it.  There
+*> is no CICS or other online infrastructure in this shop, so this
+*> runs as an ordinary batch-initiated terminal session, and it is a
+*> separate run unit from whatever job is actually working the stack:
+*> Stack's pool lives in that job's own working storage, which this
+*> program cannot reach into directly.  What it can see is the most
+*> recent checkpoint, so it restores from STACKCKP into its own pool
+*> before browsing.  That makes the figures as current as the last
+*> Checkpoint call the job made, not truly live - good enough to spot
+*> a stack that is stuck or running away, but a stale snapshot if the
+*> job being inquired on is not checkpointing regularly.
+
+environment division.
+
+data division.
+working-storage section.
+01 Stack-Id pic x(8) value spaces.
+copy "StackItem.cpy" replacing ITEM-LEVEL by 01,
+    ITEM-NAME by Item, ITEM-OCCURS by == ==.
+01 Stack-Status pic x(2) value spaces.
+01 Stack-Depth pic 99 value zero.
+01 Browse-Position pic 99 value zero.
+
+procedure division.
+    display "Stack Id to inquire on: " with no advancing
+    accept Stack-Id
+
+    call "Stack" using by content "Restore", by reference Item,
+        by reference Stack-Status, by content Stack-Id
+    display "(showing the stack as of the last Checkpoint call)"
+
+    call "Stack" using by content "Size", by reference Item,
+        by reference Stack-Status, by content Stack-Id
+    move function numval(Item) to Stack-Depth
+
+    if Stack-Depth = zero
+        display "Stack " Stack-Id " is empty"
+    else
+        display "Stack " Stack-Id " holds " Stack-Depth " item(s), top first:"
+        perform BrowseAndDisplayStackItem thru EndBrowseAndDisplayStackItem
+            varying Browse-Position from 1 by 1
+            until Browse-Position > Stack-Depth
+    end-if
+
+    stop run.
+
+BrowseAndDisplayStackItem.
+    move Browse-Position to Item
+    call "Stack" using by content "Browse", by reference Item,
+        by reference Stack-Status, by content Stack-Id
+    display "  " Browse-Position ": " Item.
+EndBrowseAndDisplayStackItem.
+
+end program StackInquiry.
