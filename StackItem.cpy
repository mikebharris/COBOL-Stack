@@ -0,0 +1,5 @@
+      *> Shared item-value layout used by Stack and Queue (and anything
+      *> that writes their audit/checkpoint records) so the maximum
+      *> length of an Item is agreed in one place and never silently
+      *> truncated by a caller pushing a longer business key.
+       ITEM-LEVEL ITEM-NAME pic x(64) ITEM-OCCURS.
