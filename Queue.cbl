@@ -0,0 +1,134 @@
+identification division.
+program-id. Queue.
+
+*> Implements a queue in COBOL
+*> Operators are: Dequeue, Enqueue, and Peek
+*>
+*> Queue-Id names which independent FIFO workspace the call applies
+*> to, so several callers in the same run can each keep their own
+*> queue without trampling one another.  Callers that only need a
+*> single queue can leave Queue-Id as spaces.
+*>
+*> Queue-Status is returned to the caller on every call:
+*>     "00" - operation completed normally
+*>     "10" - Dequeue or Peek attempted against an empty queue
+*>     "20" - Enqueue attempted against a queue that is already full
+*>     "30" - Queue-Id names a new queue but the queue pool is full
+
+environment division.
+
+data division.
+working-storage section.
+    01 QueuePool is global.
+        02 QueuePoolEntry occurs 1 to 20 times indexed by QueuePoolIndex.
+            03 QueuePoolEntry-Id pic x(8) value spaces.
+            03 QueuePoolEntry-ItemsInQueue pic 99 value zero.
+            03 QueuePoolEntry-Front pic 99 value zero.
+            copy "StackItem.cpy" replacing ITEM-LEVEL by 03,
+                ITEM-NAME by QueuePoolEntry-QueueItem,
+                ITEM-OCCURS by ==occurs 1 to 50 times==.
+    01 QueuePoolEntries pic 99 value zero is global.
+    01 Current-QueuePool-Index pic 99 value zero.
+    01 Queue-Rear-Slot pic 99 value zero.
+
+linkage section.
+    01 Command pic x any length.
+    01 Item pic x any length.
+    01 Queue-Status pic x(2).
+    01 Queue-Id pic x(8).
+
+procedure division using Command, Item, Queue-Status, Queue-Id.
+
+    move "00" to Queue-Status
+    move zero to Current-QueuePool-Index
+
+    perform FindOrCreateQueuePoolEntry thru EndFindOrCreateQueuePoolEntry
+
+    if Queue-Status = "00"
+        evaluate function trim(Command)
+            when "Enqueue" perform EnqueueItemOntoQueue thru EndEnqueueItemOntoQueue
+            when "Dequeue" perform DequeueItemOffQueue thru EndDequeueItemOffQueue
+            when "Peek"    perform PeekWhichItemIsAtFrontOfQueue thru EndPeekWhichItemIsAtFrontOfQueue
+        end-evaluate
+    end-if
+
+    goback.
+
+*> Finds the pool entry already owned by Queue-Id, or claims a new
+*> one from the pool the first time that Queue-Id is seen.
+FindOrCreateQueuePoolEntry.
+    move zero to Current-QueuePool-Index
+    perform LocateQueuePoolEntry thru EndLocateQueuePoolEntry
+        varying QueuePoolIndex from 1 by 1
+        until QueuePoolIndex > QueuePoolEntries
+    if Current-QueuePool-Index = zero then
+        if QueuePoolEntries not less than 20 then
+            move "30" to Queue-Status
+        else
+            add 1 to QueuePoolEntries
+            move QueuePoolEntries to Current-QueuePool-Index
+            move Queue-Id to QueuePoolEntry-Id(Current-QueuePool-Index)
+            move zero to QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index)
+            move zero to QueuePoolEntry-Front(Current-QueuePool-Index)
+        end-if
+    end-if.
+EndFindOrCreateQueuePoolEntry.
+
+LocateQueuePoolEntry.
+    if QueuePoolEntry-Id(QueuePoolIndex) = Queue-Id then
+        move QueuePoolIndex to Current-QueuePool-Index
+    end-if.
+EndLocateQueuePoolEntry.
+
+*> The queue is held as a circular buffer of 50 slots: Front names the
+*> oldest item still in the queue, and the rear slot wraps back to 1
+*> once it runs off the end of the table.
+EnqueueItemOntoQueue.
+    if QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index) not less than 50 then
+        move "20" to Queue-Status
+    else
+        if QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index) = zero
+            move 1 to QueuePoolEntry-Front(Current-QueuePool-Index)
+        end-if
+        compute Queue-Rear-Slot =
+            QueuePoolEntry-Front(Current-QueuePool-Index) +
+                QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index)
+        if Queue-Rear-Slot > 50
+            subtract 50 from Queue-Rear-Slot
+        end-if
+        move Item to QueuePoolEntry-QueueItem(Current-QueuePool-Index, Queue-Rear-Slot)
+        add 1 to QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index)
+    end-if.
+EndEnqueueItemOntoQueue.
+
+PeekWhichItemIsAtFrontOfQueue.
+    if QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index) less than 1 then
+        move spaces to Item
+        move "10" to Queue-Status
+    else
+        move QueuePoolEntry-QueueItem(Current-QueuePool-Index,
+            QueuePoolEntry-Front(Current-QueuePool-Index)) to Item
+    end-if.
+EndPeekWhichItemIsAtFrontOfQueue.
+
+DequeueItemOffQueue.
+    if QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index) less than 1 then
+        move spaces to Item
+        move "10" to Queue-Status
+    else
+        move QueuePoolEntry-QueueItem(Current-QueuePool-Index,
+            QueuePoolEntry-Front(Current-QueuePool-Index)) to Item
+        move spaces to QueuePoolEntry-QueueItem(Current-QueuePool-Index,
+            QueuePoolEntry-Front(Current-QueuePool-Index))
+        subtract 1 from QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index)
+        add 1 to QueuePoolEntry-Front(Current-QueuePool-Index)
+        if QueuePoolEntry-Front(Current-QueuePool-Index) > 50
+            move 1 to QueuePoolEntry-Front(Current-QueuePool-Index)
+        end-if
+        if QueuePoolEntry-ItemsInQueue(Current-QueuePool-Index) = zero
+            move zero to QueuePoolEntry-Front(Current-QueuePool-Index)
+        end-if
+    end-if.
+EndDequeueItemOffQueue.
+
+end program Queue.
