@@ -0,0 +1,142 @@
+identification division.
+program-id. StackUtilizationReport.
+
+*> Reads the stack audit log and prints a per-stack, per-day summary
+*> of how hard each named stack was worked: the deepest it got, how
+*> often callers tried to push past a full stack or pop past an empty
+*> one, and how many calls it saw altogether.  Meant to be run as a
+*> nightly batch step once the audit log for the day is complete.
+
+environment division.
+input-output section.
+file-control.
+    select StackAuditFile assign to "STACKAUD"
+        organization is line sequential
+        file status is Audit-File-Status.
+
+data division.
+file section.
+fd  StackAuditFile.
+    01 Audit-Record.
+        02 Audit-Timestamp pic x(21).
+        02 Audit-Stack-Id pic x(8).
+        02 Audit-Command pic x(10).
+        copy "StackItem.cpy" replacing ITEM-LEVEL by 02,
+            ITEM-NAME by Audit-Item-Value, ITEM-OCCURS by == ==.
+        02 Audit-Status pic x(2).
+        02 Audit-Depth pic 99.
+
+working-storage section.
+    01 Audit-File-Status pic xx.
+    01 Audit-Switches.
+        02 Audit-EOF-Switch pic x value "N".
+            88 Audit-At-End value "Y".
+    01 Audit-Date pic x(8).
+
+    01 Report-Entries occurs 1 to 100 times indexed by Report-Index.
+        02 Report-Date pic x(8) value spaces.
+        02 Report-Stack-Id pic x(8) value spaces.
+        02 Report-Max-Depth pic 99 value zero.
+        02 Report-Push-Full-Count pic 9(5) value zero.
+        02 Report-Pop-Empty-Count pic 9(5) value zero.
+        02 Report-Call-Count pic 9(7) value zero.
+    01 Report-Entry-Count pic 999 value zero.
+    01 Current-Report-Index pic 999 value zero.
+    01 Report-Table-Switches.
+        02 Report-Table-Full-Switch pic x value "N".
+            88 Report-Table-Full value "Y".
+
+procedure division.
+    move "N" to Audit-EOF-Switch
+    open input StackAuditFile
+    if Audit-File-Status not = "00"
+        display "No stack audit log found to report on"
+        goback
+    end-if
+
+    read StackAuditFile
+        at end set Audit-At-End to true
+    end-read
+    perform SummarizeAuditRecord thru EndSummarizeAuditRecord
+        until Audit-At-End
+    close StackAuditFile
+
+    perform PrintReportHeading thru EndPrintReportHeading
+    perform PrintReportEntry thru EndPrintReportEntry
+        varying Report-Index from 1 by 1
+        until Report-Index > Report-Entry-Count
+
+    goback.
+
+SummarizeAuditRecord.
+    move Audit-Timestamp(1:8) to Audit-Date
+    perform FindOrCreateReportEntry thru EndFindOrCreateReportEntry
+
+    if Current-Report-Index not = zero
+        if Audit-Depth > Report-Max-Depth(Current-Report-Index)
+            move Audit-Depth to Report-Max-Depth(Current-Report-Index)
+        end-if
+        if Audit-Command = "Push" and Audit-Status = "20"
+            add 1 to Report-Push-Full-Count(Current-Report-Index)
+        end-if
+        if Audit-Command = "Pop" and Audit-Status = "10"
+            add 1 to Report-Pop-Empty-Count(Current-Report-Index)
+        end-if
+        add 1 to Report-Call-Count(Current-Report-Index)
+    end-if
+
+    read StackAuditFile
+        at end set Audit-At-End to true
+    end-read.
+EndSummarizeAuditRecord.
+
+*> Finds the summary line already open for this stack on this date,
+*> or starts a new one the first time that combination is seen.  If
+*> the table is already holding its maximum of 100 combinations, the
+*> record is left out of the report (with a one-time warning) rather
+*> than overrunning Report-Entries.
+FindOrCreateReportEntry.
+    move zero to Current-Report-Index
+    perform LocateReportEntry thru EndLocateReportEntry
+        varying Report-Index from 1 by 1
+        until Report-Index > Report-Entry-Count
+    if Current-Report-Index = zero
+        if Report-Entry-Count not less than 100
+            if not Report-Table-Full
+                display "Stack Utilization Report: more than 100 "
+                    "stack/day combinations in the audit log; "
+                    "the rest are omitted from this report"
+                set Report-Table-Full to true
+            end-if
+        else
+            add 1 to Report-Entry-Count
+            move Report-Entry-Count to Current-Report-Index
+            move Audit-Date to Report-Date(Current-Report-Index)
+            move Audit-Stack-Id to Report-Stack-Id(Current-Report-Index)
+        end-if
+    end-if.
+EndFindOrCreateReportEntry.
+
+LocateReportEntry.
+    if Report-Date(Report-Index) = Audit-Date
+        and Report-Stack-Id(Report-Index) = Audit-Stack-Id
+        move Report-Index to Current-Report-Index
+    end-if.
+EndLocateReportEntry.
+
+PrintReportHeading.
+    display "Stack Utilization Report"
+    display "Date     Stack-Id Max-Depth Push-On-Full Pop-On-Empty Total-Calls".
+EndPrintReportHeading.
+
+PrintReportEntry.
+    display
+        Report-Date(Report-Index) " "
+        Report-Stack-Id(Report-Index) " "
+        Report-Max-Depth(Report-Index) "        "
+        Report-Push-Full-Count(Report-Index) "        "
+        Report-Pop-Empty-Count(Report-Index) "        "
+        Report-Call-Count(Report-Index).
+EndPrintReportEntry.
+
+end program StackUtilizationReport.
