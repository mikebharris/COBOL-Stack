@@ -3,43 +3,351 @@ program-id. Stack.
 
 *> Implements a stack in COBOL
 *> Operators are: Pop, Push, and Peek
+*>
+*> Stack-Id names which independent LIFO workspace the call applies
+*> to, so several callers in the same run can each keep their own
+*> stack without trampling one another.  Callers that only need a
+*> single stack can leave Stack-Id as spaces.
+*>
+*> Stack-Status is returned to the caller on every call:
+*>     "00" - operation completed normally
+*>     "10" - Pop or Peek attempted against an empty stack
+*>     "20" - Push attempted against a stack that is already full
+*>     "30" - Stack-Id names a new stack but the stack pool is full
+*>
+*> Size returns the number of items on the stack, in Item, without
+*> altering it.  Clear empties the stack back to zero items.
+*>
+*> Browse lets a caller look at the stack without disturbing it: Item
+*> is passed in holding the 1-based position to look at, counting down
+*> from the top (so position 1 is the same item Peek would return),
+*> and is overwritten with the item held there.  An out-of-range
+*> position returns spaces and status "10", the same as an empty-stack
+*> Peek.
+*>
+*> Checkpoint writes every stack in the pool out to the checkpoint
+*> file so a batch run can pick its stacks back up after a restart.
+*> Restore reloads the pool from that file, replacing whatever is
+*> currently held in memory.
+*>
+*> Every call is also written to the audit file, one line per call,
+*> so a reconciliation run can reconstruct exactly what was pushed,
+*> popped, or peeked, in what order, and on which named stack.
+
+environment division.
+input-output section.
+file-control.
+    select StackCheckpointFile assign to "STACKCKP"
+        organization is sequential
+        file status is Checkpoint-File-Status.
+    select StackAuditFile assign to "STACKAUD"
+        organization is line sequential
+        file status is Audit-File-Status.
 
 data division.
+file section.
+fd  StackCheckpointFile.
+    01 Checkpoint-Record.
+        02 Checkpoint-Stack-Id pic x(8).
+        copy "StackItem.cpy" replacing ITEM-LEVEL by 02,
+            ITEM-NAME by Checkpoint-Item-Value, ITEM-OCCURS by == ==.
+
+fd  StackAuditFile.
+    01 Audit-Record.
+        02 Audit-Timestamp pic x(21).
+        02 Audit-Stack-Id pic x(8).
+        02 Audit-Command pic x(10).
+        copy "StackItem.cpy" replacing ITEM-LEVEL by 02,
+            ITEM-NAME by Audit-Item-Value, ITEM-OCCURS by == ==.
+        02 Audit-Status pic x(2).
+        02 Audit-Depth pic 99.
+
 working-storage section.
-    01 StackTable is global.
-        02 StackItem pic x(20) occurs 1 to 50 times.
-    01 ItemsInStack pic 99 value zero is global.
+    01 Audit-File-Status pic xx.
+    01 Audit-File-Is-Open pic x value "N".
+    01 Checkpoint-File-Status pic xx.
+    01 Restore-Stack-Id pic x(8).
+    01 Restore-Item pic x(64).
+    01 Restore-Status pic x(2).
+    01 Restore-Current-Index pic 99 value zero.
+    01 StackPool is global.
+        02 StackPoolEntry occurs 1 to 20 times indexed by StackPoolIndex.
+            03 StackPoolEntry-Id pic x(8) value spaces.
+            03 StackPoolEntry-ItemsInStack pic 99 value zero.
+            copy "StackItem.cpy" replacing ITEM-LEVEL by 03,
+                ITEM-NAME by StackPoolEntry-StackItem,
+                ITEM-OCCURS by ==occurs 1 to 50 times==.
+    01 StackPoolEntries pic 99 value zero is global.
+    01 Current-StackPool-Index pic 99 value zero.
+    01 Checkpoint-Item-Index pic 99 value zero.
+    01 Clear-Item-Index pic 99 value zero.
+    01 Browse-Position pic 99 value zero.
+    01 Checkpoint-Switches.
+        02 Checkpoint-EOF-Switch pic x value "N".
+            88 Checkpoint-At-End value "Y".
 
 linkage section.
     01 Command pic x any length.
     01 Item pic x any length.
+    01 Stack-Status pic x(2).
+    01 Stack-Id pic x(8).
 
-procedure division using Command, Item.
+procedure division using Command, Item, Stack-Status, Stack-Id.
+
+    move "00" to Stack-Status
+    move zero to Current-StackPool-Index
 
     evaluate function trim(Command)
-        when "Push" perform PushItemOntoStack thru EndPushItemOntoStack
-        when "Pop"  perform PopItemOffStack thru EndPopItemOffStack
-        when "Peek" perform PeekWhichItemIsOnTopOfStack thru EndPeekWhichItemIsOnTopOfStack
+        when "Push"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform PushItemOntoStack thru EndPushItemOntoStack
+            end-if
+        when "Pop"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform PopItemOffStack thru EndPopItemOffStack
+            end-if
+        when "Peek"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform PeekWhichItemIsOnTopOfStack thru EndPeekWhichItemIsOnTopOfStack
+            end-if
+        when "Size"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform SizeOfStack thru EndSizeOfStack
+            end-if
+        when "Clear"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform ClearStack thru EndClearStack
+            end-if
+        when "Browse"
+            perform FindOrCreateStackPoolEntry thru EndFindOrCreateStackPoolEntry
+            if Stack-Status = "00"
+                perform BrowseStackItem thru EndBrowseStackItem
+            end-if
+        when "Checkpoint" perform WriteStackCheckpoint thru EndWriteStackCheckpoint
+        when "Restore"    perform ReadStackCheckpoint thru EndReadStackCheckpoint
     end-evaluate
+
+    perform WriteAuditRecord thru EndWriteAuditRecord
     goback.
 
+*> Finds the pool entry already owned by Stack-Id, or claims a new
+*> one from the pool the first time that Stack-Id is seen.
+FindOrCreateStackPoolEntry.
+    move zero to Current-StackPool-Index
+    perform LocateStackPoolEntry thru EndLocateStackPoolEntry
+        varying StackPoolIndex from 1 by 1
+        until StackPoolIndex > StackPoolEntries
+    if Current-StackPool-Index = zero then
+        if StackPoolEntries not less than 20 then
+            move "30" to Stack-Status
+        else
+            add 1 to StackPoolEntries
+            move StackPoolEntries to Current-StackPool-Index
+            move Stack-Id to StackPoolEntry-Id(Current-StackPool-Index)
+            move zero to StackPoolEntry-ItemsInStack(Current-StackPool-Index)
+        end-if
+    end-if.
+EndFindOrCreateStackPoolEntry.
+
+LocateStackPoolEntry.
+    if StackPoolEntry-Id(StackPoolIndex) = Stack-Id then
+        move StackPoolIndex to Current-StackPool-Index
+    end-if.
+EndLocateStackPoolEntry.
+
 PushItemOntoStack.
-    add 1 to ItemsInStack
-    move Item to StackItem(ItemsInStack).
+    if StackPoolEntry-ItemsInStack(Current-StackPool-Index) not less than 50 then
+        move "20" to Stack-Status
+    else
+        add 1 to StackPoolEntry-ItemsInStack(Current-StackPool-Index)
+        move Item to StackPoolEntry-StackItem(Current-StackPool-Index,
+            StackPoolEntry-ItemsInStack(Current-StackPool-Index))
+    end-if.
 EndPushItemOntoStack.
 
 PeekWhichItemIsOnTopOfStack.
-    move StackItem(ItemsInStack) to Item.
+    if StackPoolEntry-ItemsInStack(Current-StackPool-Index) less than 1 then
+        move spaces to Item
+        move "10" to Stack-Status
+    else
+        move StackPoolEntry-StackItem(Current-StackPool-Index,
+            StackPoolEntry-ItemsInStack(Current-StackPool-Index)) to Item
+    end-if.
 EndPeekWhichItemIsOnTopOfStack.
 
 PopItemOffStack.
-    if ItemsInStack less than 1 then
+    if StackPoolEntry-ItemsInStack(Current-StackPool-Index) less than 1 then
         move spaces to Item
+        move "10" to Stack-Status
     else
-        move StackItem(ItemsInStack) to Item
-        move spaces to StackItem(ItemsInStack)
-        subtract 1 from ItemsInStack
+        move StackPoolEntry-StackItem(Current-StackPool-Index,
+            StackPoolEntry-ItemsInStack(Current-StackPool-Index)) to Item
+        move spaces to StackPoolEntry-StackItem(Current-StackPool-Index,
+            StackPoolEntry-ItemsInStack(Current-StackPool-Index))
+        subtract 1 from StackPoolEntry-ItemsInStack(Current-StackPool-Index)
     end-if.
 EndPopItemOffStack.
 
+SizeOfStack.
+    move StackPoolEntry-ItemsInStack(Current-StackPool-Index) to Item.
+EndSizeOfStack.
+
+ClearStack.
+    move zero to StackPoolEntry-ItemsInStack(Current-StackPool-Index)
+    perform ClearStackItemSlot thru EndClearStackItemSlot
+        varying Clear-Item-Index from 1 by 1
+        until Clear-Item-Index > 50.
+EndClearStack.
+
+ClearStackItemSlot.
+    move spaces to StackPoolEntry-StackItem(Current-StackPool-Index, Clear-Item-Index).
+EndClearStackItemSlot.
+
+BrowseStackItem.
+    move function numval(Item) to Browse-Position
+    if Browse-Position less than 1
+        or Browse-Position greater than StackPoolEntry-ItemsInStack(Current-StackPool-Index)
+        move spaces to Item
+        move "10" to Stack-Status
+    else
+        move StackPoolEntry-StackItem(Current-StackPool-Index,
+            StackPoolEntry-ItemsInStack(Current-StackPool-Index) - Browse-Position + 1) to Item
+    end-if.
+EndBrowseStackItem.
+
+*> Writes every item currently held in the pool to the checkpoint
+*> file, one record per item, in push order, so Restore can rebuild
+*> the pool by pushing the records straight back on.
+WriteStackCheckpoint.
+    open output StackCheckpointFile
+    perform WriteStackPoolEntryCheckpoint thru EndWriteStackPoolEntryCheckpoint
+        varying StackPoolIndex from 1 by 1
+        until StackPoolIndex > StackPoolEntries
+    close StackCheckpointFile.
+EndWriteStackCheckpoint.
+
+WriteStackPoolEntryCheckpoint.
+    perform WriteStackPoolItemCheckpoint thru EndWriteStackPoolItemCheckpoint
+        varying Checkpoint-Item-Index from 1 by 1
+        until Checkpoint-Item-Index > StackPoolEntry-ItemsInStack(StackPoolIndex).
+EndWriteStackPoolEntryCheckpoint.
+
+WriteStackPoolItemCheckpoint.
+    move StackPoolEntry-Id(StackPoolIndex) to Checkpoint-Stack-Id
+    move StackPoolEntry-StackItem(StackPoolIndex, Checkpoint-Item-Index)
+        to Checkpoint-Item-Value
+    write Checkpoint-Record.
+EndWriteStackPoolItemCheckpoint.
+
+*> Replaces the in-memory pool with whatever was last checkpointed,
+*> pushing each record back on in the order it was written.  The very
+*> first run of a job never has a checkpoint file to restore, so a
+*> missing file is not an error: the pool is simply left empty.  The
+*> replay works entirely in Restore-Stack-Id/Restore-Item so the
+*> caller's own Stack-Id and Item are left exactly as they were passed
+*> in, for the audit record this call writes on the way out.
+ReadStackCheckpoint.
+    perform ClearEntireStackPool thru EndClearEntireStackPool
+    move "N" to Checkpoint-EOF-Switch
+    open input StackCheckpointFile
+    if Checkpoint-File-Status = "00" then
+        read StackCheckpointFile
+            at end set Checkpoint-At-End to true
+        end-read
+        perform ReloadStackCheckpointRecord thru EndReloadStackCheckpointRecord
+            until Checkpoint-At-End
+        close StackCheckpointFile
+    end-if.
+EndReadStackCheckpoint.
+
+ReloadStackCheckpointRecord.
+    move Checkpoint-Stack-Id to Restore-Stack-Id
+    move Checkpoint-Item-Value to Restore-Item
+    move "00" to Restore-Status
+    perform FindOrCreateRestoreStackPoolEntry thru EndFindOrCreateRestoreStackPoolEntry
+    if Restore-Status = "00"
+        perform PushRestoredItemOntoStack thru EndPushRestoredItemOntoStack
+    end-if
+    read StackCheckpointFile
+        at end set Checkpoint-At-End to true
+    end-read.
+EndReloadStackCheckpointRecord.
+
+*> Restore-only counterparts of FindOrCreateStackPoolEntry and
+*> PushItemOntoStack: same logic, but keyed on Restore-Stack-Id and
+*> Restore-Item instead of the caller's linkage Stack-Id and Item.
+FindOrCreateRestoreStackPoolEntry.
+    move zero to Restore-Current-Index
+    perform LocateRestoreStackPoolEntry thru EndLocateRestoreStackPoolEntry
+        varying StackPoolIndex from 1 by 1
+        until StackPoolIndex > StackPoolEntries
+    if Restore-Current-Index = zero then
+        if StackPoolEntries not less than 20 then
+            move "30" to Restore-Status
+        else
+            add 1 to StackPoolEntries
+            move StackPoolEntries to Restore-Current-Index
+            move Restore-Stack-Id to StackPoolEntry-Id(Restore-Current-Index)
+            move zero to StackPoolEntry-ItemsInStack(Restore-Current-Index)
+        end-if
+    end-if.
+EndFindOrCreateRestoreStackPoolEntry.
+
+LocateRestoreStackPoolEntry.
+    if StackPoolEntry-Id(StackPoolIndex) = Restore-Stack-Id then
+        move StackPoolIndex to Restore-Current-Index
+    end-if.
+EndLocateRestoreStackPoolEntry.
+
+PushRestoredItemOntoStack.
+    if StackPoolEntry-ItemsInStack(Restore-Current-Index) not less than 50 then
+        move "20" to Restore-Status
+    else
+        add 1 to StackPoolEntry-ItemsInStack(Restore-Current-Index)
+        move Restore-Item to StackPoolEntry-StackItem(Restore-Current-Index,
+            StackPoolEntry-ItemsInStack(Restore-Current-Index))
+    end-if.
+EndPushRestoredItemOntoStack.
+
+ClearEntireStackPool.
+    move zero to StackPoolEntries
+    perform ClearStackPoolEntry thru EndClearStackPoolEntry
+        varying StackPoolIndex from 1 by 1
+        until StackPoolIndex > 20.
+EndClearEntireStackPool.
+
+ClearStackPoolEntry.
+    move spaces to StackPoolEntry-Id(StackPoolIndex)
+    move zero to StackPoolEntry-ItemsInStack(StackPoolIndex).
+EndClearStackPoolEntry.
+
+*> Appends one line to the audit file for this call.  The file is
+*> opened extend the first time it is needed in a run (or output if
+*> it does not exist yet) and left open for the rest of the run.
+WriteAuditRecord.
+    if Audit-File-Is-Open = "N" then
+        move "Y" to Audit-File-Is-Open
+        open extend StackAuditFile
+        if Audit-File-Status not = "00" then
+            open output StackAuditFile
+        end-if
+    end-if
+    move function current-date to Audit-Timestamp
+    move Stack-Id to Audit-Stack-Id
+    move function trim(Command) to Audit-Command
+    move Item to Audit-Item-Value
+    move Stack-Status to Audit-Status
+    if Current-StackPool-Index = zero then
+        move zero to Audit-Depth
+    else
+        move StackPoolEntry-ItemsInStack(Current-StackPool-Index) to Audit-Depth
+    end-if
+    write Audit-Record.
+EndWriteAuditRecord.
+
 end program Stack.
